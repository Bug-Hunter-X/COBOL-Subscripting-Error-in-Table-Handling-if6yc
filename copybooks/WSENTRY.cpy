@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *    WSENTRY - STRUCTURED TABLE ENTRY LAYOUT (80 BYTES)
+      *    SHARED BY TBLLOAD (WS-TABLE) AND TBLRPT (REPORT DETAIL)
+      *----------------------------------------------------------*
+           10  WS-ENTRY.
+               15  WSE-RECORD-KEY        PIC X(10).
+               15  WSE-EFFECTIVE-DATE    PIC 9(08).
+               15  WSE-AMOUNT            PIC S9(9)V99.
+               15  WSE-STATUS-CODE       PIC X(02).
+               15  FILLER                PIC X(49).
