@@ -1,17 +1,385 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-ENTRY PIC X(80). 
-
-PROCEDURE DIVISION. 
-
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100 
-       IF WS-COUNT <= 100 THEN 
-           MOVE 'Record ' & WS-COUNT TO WS-TABLE(WS-COUNT) 
-       ELSE 
-           DISPLAY 'Error: Index out of bounds' 
-       END-IF 
-    END-PERFORM. 
-
-    DISPLAY 'Table populated.' 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLLOAD.
+      *AUTHOR.     DATA CONTROL.
+      *REMARKS.    NIGHTLY TABLE LOAD STEP.
+      *    READS DAILY DETAIL RECORDS FROM INFILE, ONE PER WS-TABLE
+      *    SLOT, AND SPOOLS THE POPULATED ENTRIES TO OUTFILE FOR
+      *    DOWNSTREAM STEPS TO PICK UP, RATHER THAN DISCARDING THE
+      *    TABLE AT STOP RUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT OVERFLOW-FILE ASSIGN TO "OVRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT INDEXED-FILE ASSIGN TO "IDXFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDX-RECORD-KEY
+               FILE STATUS IS WS-INDEXED-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F.
+       01  INPUT-RECORD                 PIC X(80).
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  OUTPUT-RECORD               PIC X(80).
+
+       FD  OVERFLOW-FILE
+           RECORDING MODE IS F.
+       01  OVERFLOW-RECORD              PIC X(80).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT       PIC 9(5).
+           05  FILLER                   PIC X(75).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RST-LAST-COUNT           PIC 9(5).
+           05  RST-TIMESTAMP            PIC X(21).
+           05  FILLER                   PIC X(54).
+
+       FD  INDEXED-FILE.
+       01  IDX-RECORD.
+           COPY WSENTRY REPLACING
+               WS-ENTRY           BY IDX-ENTRY
+               WSE-RECORD-KEY     BY IDX-RECORD-KEY
+               WSE-EFFECTIVE-DATE BY IDX-EFFECTIVE-DATE
+               WSE-AMOUNT         BY IDX-AMOUNT
+               WSE-STATUS-CODE    BY IDX-STATUS-CODE.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE              PIC X(08).
+           05  AUD-RUN-TIME              PIC X(06).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  AUD-TABLE-INDEX           PIC 9(05).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  AUD-ENTRY                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-INPUT-STATUS          PIC X(02) VALUE '00'.
+           05  WS-OUTPUT-STATUS         PIC X(02) VALUE '00'.
+           05  WS-OVERFLOW-STATUS       PIC X(02) VALUE '00'.
+           05  WS-CONTROL-STATUS        PIC X(02) VALUE '00'.
+           05  WS-RESTART-STATUS        PIC X(02) VALUE '00'.
+           05  WS-INDEXED-STATUS        PIC X(02) VALUE '00'.
+           05  WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-EOF-INPUT                    VALUE 'Y'.
+           05  WS-RESUME-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-RESUMING                     VALUE 'Y'.
+           05  WS-ABORT-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-ABORT-RUN                    VALUE 'Y'.
+           05  WS-INDEXED-FAIL-SWITCH   PIC X(01) VALUE 'N'.
+               88  WS-INDEXED-FAILED               VALUE 'Y'.
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-TABLE-SIZE        PIC 9(5) VALUE 100.
+
+       01  WS-RESTART-INFO.
+           05  WS-RESTART-COUNT         PIC 9(5) VALUE 0.
+           05  WS-START-COUNT           PIC 9(5) VALUE 1.
+
+       01  WS-CURRENT-TIMESTAMP         PIC X(21).
+       01  WS-CURRENT-TIMESTAMP-R REDEFINES WS-CURRENT-TIMESTAMP.
+           05  WS-CT-YYYYMMDD           PIC X(08).
+           05  WS-CT-HHMMSS             PIC X(06).
+           05  FILLER                   PIC X(07).
+
+       01  WS-AREA.
+           05  WS-RECORD-COUNT          PIC 9(5) VALUE 0.
+           05  WS-COUNT                 PIC 9(5) VALUE 0.
+           05  WS-TOTAL-PROCESSED       PIC 9(5) VALUE 0.
+           05  WS-EXPECTED-COUNT        PIC 9(5) VALUE 0.
+           05  WS-OVERFLOW-BUFFER       PIC X(80).
+           05  WS-TABLE OCCURS 0 TO 100 TIMES
+                       DEPENDING ON WS-RECORD-COUNT.
+               COPY WSENTRY.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-READ-CONTROL-RECORD
+           PERFORM 0200-CHECK-RESTART
+           PERFORM 0250-OPEN-INPUT-FILE
+           IF WS-ABORT-RUN
+               PERFORM 9999-ABEND-STOP
+           END-IF
+           PERFORM 0300-SKIP-PROCESSED-RECORDS
+           PERFORM 0400-OPEN-OUTPUT-FILES
+           IF WS-ABORT-RUN
+               PERFORM 9999-ABEND-STOP
+           END-IF
+           PERFORM 1000-POPULATE-TABLE
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE INDEXED-FILE
+           CLOSE AUDIT-FILE
+           PERFORM 4000-RECONCILE-COUNTS
+           PERFORM 1900-CLEAR-RESTART-CHECKPOINT
+           DISPLAY 'Table populated.'
+           STOP RUN.
+
+       0100-READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 0 TO WS-EXPECTED-COUNT
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY 'Error: CTLFILE open failed, status '
+                   WS-CONTROL-STATUS
+               MOVE 0 TO WS-EXPECTED-COUNT
+           END-IF.
+
+       0200-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-LAST-COUNT TO WS-RESTART-COUNT
+                       SET WS-RESUMING TO TRUE
+                       DISPLAY 'Restart found, resuming after record '
+                           WS-RESTART-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+           COMPUTE WS-START-COUNT = WS-RESTART-COUNT + 1
+           IF WS-RESTART-COUNT > WS-MAX-TABLE-SIZE
+               MOVE WS-MAX-TABLE-SIZE TO WS-RECORD-COUNT
+           ELSE
+               MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+           END-IF
+           MOVE WS-RESTART-COUNT TO WS-TOTAL-PROCESSED.
+
+       0250-OPEN-INPUT-FILE.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'Error: INFILE open failed, status '
+                   WS-INPUT-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF.
+
+       0300-SKIP-PROCESSED-RECORDS.
+           IF WS-RESTART-COUNT > 0
+               PERFORM WS-RESTART-COUNT TIMES
+                   READ INPUT-FILE
+                       AT END
+                           SET WS-EOF-INPUT TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       0400-OPEN-OUTPUT-FILES.
+           IF WS-RESUMING
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND OVERFLOW-FILE
+               OPEN I-O INDEXED-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT OVERFLOW-FILE
+               OPEN OUTPUT INDEXED-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY 'Error: OUTFILE open failed, status '
+                   WS-OUTPUT-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           IF WS-OVERFLOW-STATUS NOT = '00'
+               DISPLAY 'Error: OVRFILE open failed, status '
+                   WS-OVERFLOW-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+      *    INDEXED-FILE is not fatal to the run - on a runtime with no
+      *    ISAM backend (see IMPLEMENTATION_STATUS.md) this always fails
+      *    and the load must still complete via OUTFILE/OVRFILE/AUDFILE.
+           IF WS-INDEXED-STATUS NOT = '00'
+               DISPLAY 'Error: IDXFILE open failed, status '
+                   WS-INDEXED-STATUS
+               SET WS-INDEXED-FAILED TO TRUE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'Error: AUDFILE open failed, status '
+                   WS-AUDIT-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF.
+
+       1000-POPULATE-TABLE.
+           PERFORM VARYING WS-COUNT FROM WS-START-COUNT BY 1
+                   UNTIL WS-EOF-INPUT
+               IF WS-COUNT <= WS-MAX-TABLE-SIZE THEN
+                   MOVE WS-COUNT TO WS-RECORD-COUNT
+                   READ INPUT-FILE INTO WS-TABLE(WS-COUNT)
+                       AT END
+                           SET WS-EOF-INPUT TO TRUE
+                           COMPUTE WS-RECORD-COUNT = WS-COUNT - 1
+                   END-READ
+                   IF NOT WS-EOF-INPUT
+                       ADD 1 TO WS-TOTAL-PROCESSED
+                       MOVE WS-TABLE(WS-COUNT) TO OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+                       PERFORM 1300-WRITE-INDEXED-RECORD
+                       PERFORM 1400-WRITE-AUDIT-RECORD
+                       PERFORM 1200-WRITE-CHECKPOINT
+                   END-IF
+               ELSE
+                   READ INPUT-FILE INTO WS-OVERFLOW-BUFFER
+                       AT END
+                           SET WS-EOF-INPUT TO TRUE
+                   END-READ
+                   IF NOT WS-EOF-INPUT
+                       PERFORM 1100-WRITE-OVERFLOW-RECORD
+                       ADD 1 TO WS-TOTAL-PROCESSED
+                       PERFORM 1200-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1100-WRITE-OVERFLOW-RECORD.
+           DISPLAY 'Error: Index out of bounds - record ' WS-COUNT
+               ' exceeds table capacity, routed to overflow file'
+           MOVE WS-OVERFLOW-BUFFER TO OVERFLOW-RECORD
+           WRITE OVERFLOW-RECORD.
+
+       1300-WRITE-INDEXED-RECORD.
+           MOVE WSE-RECORD-KEY(WS-COUNT)     TO IDX-RECORD-KEY
+           MOVE WSE-EFFECTIVE-DATE(WS-COUNT) TO IDX-EFFECTIVE-DATE
+           MOVE WSE-AMOUNT(WS-COUNT)         TO IDX-AMOUNT
+           MOVE WSE-STATUS-CODE(WS-COUNT)    TO IDX-STATUS-CODE
+           WRITE IDX-RECORD
+               INVALID KEY
+                   DISPLAY 'Error: duplicate key on indexed write - '
+                       IDX-RECORD-KEY
+           END-WRITE.
+
+       1400-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CT-YYYYMMDD TO AUD-RUN-DATE
+           MOVE WS-CT-HHMMSS TO AUD-RUN-TIME
+           MOVE WS-COUNT TO AUD-TABLE-INDEX
+           MOVE WS-TABLE(WS-COUNT) TO AUD-ENTRY
+           WRITE AUDIT-RECORD.
+
+       1200-WRITE-CHECKPOINT.
+           PERFORM 1250-FLUSH-OUTPUT-FILES
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = '00'
+               DISPLAY 'Error: RSTFILE open failed, status '
+                   WS-RESTART-STATUS
+           ELSE
+               MOVE WS-COUNT TO RST-LAST-COUNT
+               MOVE FUNCTION CURRENT-DATE TO RST-TIMESTAMP
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1250-FLUSH-OUTPUT-FILES.
+      *    RST-LAST-COUNT is the promise that everything up through
+      *    this record is durable on OUTFILE/OVRFILE/IDXFILE/AUDFILE,
+      *    so a restart never skips input a crash could have lost.
+      *    Close/reopen forces each file's buffers to disk the same
+      *    way RESTART-FILE has always been flushed every record.
+           CLOSE OUTPUT-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE AUDIT-FILE
+           OPEN EXTEND OUTPUT-FILE
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY 'Error: OUTFILE reopen failed, status '
+                   WS-OUTPUT-STATUS
+           END-IF
+           OPEN EXTEND OVERFLOW-FILE
+           IF WS-OVERFLOW-STATUS NOT = '00'
+               DISPLAY 'Error: OVRFILE reopen failed, status '
+                   WS-OVERFLOW-STATUS
+           END-IF
+      *    Once IDXFILE has failed to open (e.g. no ISAM backend, see
+      *    the req 008 note) it never recovers - skip the close/reopen
+      *    for it rather than repeating the same failing OPEN, and the
+      *    resulting DISPLAY, every single record for the rest of run.
+           IF NOT WS-INDEXED-FAILED
+               CLOSE INDEXED-FILE
+               OPEN I-O INDEXED-FILE
+               IF WS-INDEXED-STATUS NOT = '00'
+                   DISPLAY 'Error: IDXFILE reopen failed, status '
+                       WS-INDEXED-STATUS
+                   SET WS-INDEXED-FAILED TO TRUE
+               END-IF
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'Error: AUDFILE reopen failed, status '
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       1900-CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = '00'
+               DISPLAY 'Error: RSTFILE open failed, status '
+                   WS-RESTART-STATUS
+           ELSE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       4000-RECONCILE-COUNTS.
+           IF WS-TOTAL-PROCESSED = WS-EXPECTED-COUNT
+               DISPLAY 'Control total reconciled: ' WS-TOTAL-PROCESSED
+                   ' records loaded, ' WS-EXPECTED-COUNT ' expected'
+           ELSE
+               DISPLAY 'Error: Control total mismatch - loaded '
+                   WS-TOTAL-PROCESSED ' records, expected '
+                   WS-EXPECTED-COUNT
+           END-IF.
+
+       9999-ABEND-STOP.
+           DISPLAY 'Fatal: required file could not be opened - '
+               'job terminated'
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE INDEXED-FILE
+           CLOSE AUDIT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
