@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLRPT.
+      *AUTHOR.     DATA CONTROL.
+      *REMARKS.    NIGHTLY TABLE LOAD - COMPANION REPORT STEP.
+      *    READS THE OUTFILE SPOOLED BY TBLLOAD AND PRODUCES A
+      *    PRINTED LISTING (ONE LINE PER WS-ENTRY PLUS A FINAL
+      *    COUNT LINE) FOR BUSINESS REVIEW OF WHAT WAS LOADED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-FILE
+           RECORDING MODE IS F.
+       01  TABLE-RECORD.
+           COPY WSENTRY.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TABLE-STATUS          PIC X(02) VALUE '00'.
+           05  WS-REPORT-STATUS         PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-EOF-TABLE                    VALUE 'Y'.
+           05  WS-ABORT-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-ABORT-RUN                    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  DL-RECORD-KEY            PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-EFFECTIVE-DATE        PIC 9(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-AMOUNT                PIC -(9)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-STATUS-CODE           PIC X(02).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER PIC X(16) VALUE 'Total records: '.
+           05  TL-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES
+           IF WS-ABORT-RUN
+               PERFORM 9999-ABEND-STOP
+           END-IF
+           PERFORM 1000-PRINT-DETAIL-LINES
+           PERFORM 2000-PRINT-TOTAL-LINE
+           CLOSE TABLE-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'Report complete - ' WS-LINE-COUNT ' lines listed.'
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT TABLE-FILE
+           IF WS-TABLE-STATUS NOT = '00'
+               DISPLAY 'Error: OUTFILE open failed, status '
+                   WS-TABLE-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'Error: RPTFILE open failed, status '
+                   WS-REPORT-STATUS
+               SET WS-ABORT-RUN TO TRUE
+           END-IF.
+
+       1000-PRINT-DETAIL-LINES.
+           PERFORM UNTIL WS-EOF-TABLE
+               READ TABLE-FILE
+                   AT END
+                       SET WS-EOF-TABLE TO TRUE
+                   NOT AT END
+                       PERFORM 1100-BUILD-AND-WRITE-LINE
+               END-READ
+           END-PERFORM.
+
+       1100-BUILD-AND-WRITE-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WSE-RECORD-KEY TO DL-RECORD-KEY
+           MOVE WSE-EFFECTIVE-DATE TO DL-EFFECTIVE-DATE
+           MOVE WSE-AMOUNT TO DL-AMOUNT
+           MOVE WSE-STATUS-CODE TO DL-STATUS-CODE
+           ADD 1 TO WS-LINE-COUNT
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+
+       2000-PRINT-TOTAL-LINE.
+           MOVE WS-LINE-COUNT TO TL-COUNT
+           WRITE REPORT-RECORD FROM WS-TOTAL-LINE.
+
+       9999-ABEND-STOP.
+           DISPLAY 'Fatal: required file could not be opened - '
+               'job terminated'
+           CLOSE TABLE-FILE
+           CLOSE REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
